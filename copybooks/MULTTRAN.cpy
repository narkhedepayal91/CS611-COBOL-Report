@@ -0,0 +1,5 @@
+      *> Batch transaction record for the MULTIPLICATION batch driver.
+      *> One record per pair of numbers to be multiplied.
+       01 MULTTRAN-RECORD.
+           05 MULTTRAN-NUM1        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTTRAN-NUM2        PIC S9(7)V99 USAGE COMP-3.
