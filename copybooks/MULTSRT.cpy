@@ -0,0 +1,6 @@
+      *> SORT work record for the MULTSORT bulk redesign. Same shape as
+      *> MULTTRAN but its own record name (SD and FD 01-levels must be
+      *> unique within one program).
+       01 MULTSRT-RECORD.
+           05 MULTSRT-NUM1        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTSRT-NUM2        PIC S9(7)V99 USAGE COMP-3.
