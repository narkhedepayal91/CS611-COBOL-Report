@@ -0,0 +1,5 @@
+      *> Reject record for the MULTSORT bulk redesign - transactions
+      *> whose product would exceed the S9(7)V99 result capacity.
+       01 MULTREJ-RECORD.
+           05 MULTREJ-NUM1        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTREJ-NUM2        PIC S9(7)V99 USAGE COMP-3.
