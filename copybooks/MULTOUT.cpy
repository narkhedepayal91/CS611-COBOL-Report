@@ -0,0 +1,6 @@
+      *> Batch result record written by the MULTIPLICATION batch driver.
+       01 MULTOUT-RECORD.
+           05 MULTOUT-NUM1          PIC S9(7)V99 USAGE COMP-3.
+           05 MULTOUT-NUM2          PIC S9(7)V99 USAGE COMP-3.
+           05 MULTOUT-FIRSTMULTRES  PIC S9(7)V99 USAGE COMP-3.
+           05 MULTOUT-SECMULTRES    PIC S9(7)V99 USAGE COMP-3.
