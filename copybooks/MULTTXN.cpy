@@ -0,0 +1,5 @@
+      *> Persisted transaction-ID counter for the billing extract, so
+      *> IDs stay unique across separate runs of MULTIPLICATION instead
+      *> of restarting at 1 every time.
+       01 MULTTXN-RECORD.
+           05 MULTTXN-LAST-ID PIC 9(9).
