@@ -0,0 +1,10 @@
+      *> Fixed-width interface extract for the billing/costing system's
+      *> intake job. Signed, leading-separate display numerics so a
+      *> non-COBOL reader can parse the flat file directly.
+       01 MULTEXT-RECORD.
+           05 MULTEXT-TXN-ID        PIC 9(9).
+           05 MULTEXT-VARONE        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 MULTEXT-VARTWO        PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 MULTEXT-FIRSTMULTRES  PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 MULTEXT-SECMULTRES    PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05 MULTEXT-RUN-DATE      PIC 9(8).
