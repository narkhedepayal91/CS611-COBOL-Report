@@ -0,0 +1,10 @@
+      *> VSAM master record: one row of calculation history per key.
+      *> MULTMAST-KEY stays an unsigned sequence number; the calculation
+      *> fields are signed packed-decimal like the rest of the family.
+       01 MULTMAST-RECORD.
+           05 MULTMAST-KEY           PIC 9(9).
+           05 MULTMAST-VARONE        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMAST-VARTWO        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMAST-FIRSTMULTRES  PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMAST-SECMULTRES    PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMAST-TIMESTAMP     PIC X(21).
