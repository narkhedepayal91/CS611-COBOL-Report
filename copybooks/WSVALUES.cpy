@@ -0,0 +1,10 @@
+      *> Shared calculation fields for the MULTIPLICATION family of
+      *> programs. Kept in one copybook so a width/precision change
+      *> only has to be made in one place. Signed packed-decimal so
+      *> negative adjustment factors and fractional multipliers (real
+      *> costing calculations) don't overflow or lose precision.
+       01 WS_VARONE PIC S9(7)V99 USAGE COMP-3.
+       01 WS_VARTWO PIC S9(7)V99 USAGE COMP-3.
+       01 WS-FIRSTMULTRES PIC S9(7)V99 USAGE COMP-3.
+       01 WS_SECMULTRES PIC S9(7)V99 USAGE COMP-3.
+       01 WS_MOVE PIC S9(7)V99 USAGE COMP-3.
