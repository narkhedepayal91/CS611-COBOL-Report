@@ -0,0 +1,6 @@
+      *> Persisted key-sequence counter for the VSAM calculation-
+      *> history master (MULTMAST.cpy), so every calculation gets a
+      *> unique MULTMAST-KEY across separate runs instead of starting
+      *> back at 1 (and colliding) every time.
+       01 MULTMKY-RECORD.
+           05 MULTMKY-LAST-KEY PIC 9(9).
