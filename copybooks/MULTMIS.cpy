@@ -0,0 +1,6 @@
+      *> Mismatch record written when COMPUTE and MULTIPLY disagree.
+       01 MULTMIS-RECORD.
+           05 MULTMIS-VARONE        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMIS-VARTWO        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMIS-FIRSTMULTRES  PIC S9(7)V99 USAGE COMP-3.
+           05 MULTMIS-SECMULTRES    PIC S9(7)V99 USAGE COMP-3.
