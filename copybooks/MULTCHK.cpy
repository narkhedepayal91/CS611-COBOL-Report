@@ -0,0 +1,11 @@
+      *> Checkpoint record for the MULTIPLICATION batch driver restart.
+      *> The input position, the output record count, AND the reject
+      *> count are all kept so a restart can reposition the transaction
+      *> file and truncate both the result file and the reject file
+      *> back to a consistent point - checkpointing the input side
+      *> alone lets already-written output/reject records be
+      *> reprocessed and duplicated on restart.
+       01 MULTCHK-RECORD.
+           05 MULTCHK-LAST-RECORD-NUM PIC 9(9).
+           05 MULTCHK-LAST-RESULT-NUM PIC 9(9).
+           05 MULTCHK-LAST-REJECT-NUM PIC 9(9).
