@@ -0,0 +1,8 @@
+      *> Persistent audit trail record for MULTIPLICATION calculation runs.
+       01 MULTAUD-RECORD.
+           05 MULTAUD-TIMESTAMP     PIC X(21).
+           05 MULTAUD-OPERATOR-ID   PIC X(8).
+           05 MULTAUD-VARONE        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTAUD-VARTWO        PIC S9(7)V99 USAGE COMP-3.
+           05 MULTAUD-FIRSTMULTRES  PIC S9(7)V99 USAGE COMP-3.
+           05 MULTAUD-SECMULTRES    PIC S9(7)V99 USAGE COMP-3.
