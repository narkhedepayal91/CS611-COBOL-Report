@@ -0,0 +1,7 @@
+      *> Exception/reject record for MULTIPLICATION input validation.
+      *> Rejected input is kept as raw text since it may not be numeric
+      *> at all (that is often the reason it was rejected).
+       01 MULTEXC-RECORD.
+           05 MULTEXC-VARONE        PIC X(12).
+           05 MULTEXC-VARTWO        PIC X(12).
+           05 MULTEXC-REASON        PIC X(33).
