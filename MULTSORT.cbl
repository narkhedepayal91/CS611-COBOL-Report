@@ -0,0 +1,227 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TRANS-FILE ASSIGN TO MULTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT MULT-SORT-FILE ASSIGN TO SORTWK1.
+           SELECT MULT-REJECT-FILE ASSIGN TO REJECTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT MULT-MISMATCH-FILE ASSIGN TO MISMATCHF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+           SELECT MULT-MASTER-FILE ASSIGN TO MASTERF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MULTMAST-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MULT-MASTCTR-FILE ASSIGN TO MASTCTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTCTR-STATUS.
+           SELECT MULT-SUMMARY-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TRANS-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY MULTTRAN.
+
+       SD  MULT-SORT-FILE.
+       COPY MULTSRT.
+
+       FD  MULT-REJECT-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY MULTREJ.
+
+       FD  MULT-MISMATCH-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY MULTMIS.
+
+       FD  MULT-MASTER-FILE.
+       COPY MULTMAST.
+
+       FD  MULT-MASTCTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       COPY MULTMKY.
+
+       FD  MULT-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 WS-SUMMARY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       *> variables we will be using in this program.
+       COPY WSVALUES.
+
+       01 WS-TRANS-STATUS PIC XX VALUE SPACES.
+       01 WS-REJECT-STATUS PIC XX VALUE SPACES.
+       01 WS-MISMATCH-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTCTR-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTER-KEY PIC 9(9) VALUE ZERO.
+       01 WS-SUMMARY-STATUS PIC XX VALUE SPACES.
+       01 WS-SORT-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-SORT-EOF VALUE 'Y'.
+       01 WS-CHECK-PROD PIC S9(16)V9999 USAGE COMP-3.
+       01 WS-TRANS-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-FIRST PIC S9(11)V99 USAGE COMP-3 VALUE ZERO.
+       01 WS-GRAND-TOTAL-SEC PIC S9(11)V99 USAGE COMP-3 VALUE ZERO.
+       01 WS-CURRENT-DATE PIC X(8).
+
+       01 WS-SUMMARY-HEADING.
+           05 FILLER              PIC X(30)
+               VALUE "MULTSORT BULK RUN SUMMARY - ".
+           05 SUM-RUN-DATE        PIC X(8).
+
+       01 WS-SUMMARY-DETAIL-1.
+           05 FILLER               PIC X(30) VALUE
+               "TRANSACTIONS PROCESSED     : ".
+           05 SUM-TRANS-COUNT       PIC Z(8)9.
+
+       01 WS-SUMMARY-DETAIL-2.
+           05 FILLER               PIC X(30) VALUE
+               "TRANSACTIONS REJECTED      : ".
+           05 SUM-REJECT-COUNT      PIC Z(8)9.
+
+       01 WS-SUMMARY-DETAIL-3.
+           05 FILLER               PIC X(30) VALUE
+               "GRAND TOTAL (COMPUTE RESULT): ".
+           05 SUM-GRAND-TOTAL-FIRST PIC -9(11).99.
+
+       01 WS-SUMMARY-DETAIL-4.
+           05 FILLER               PIC X(30) VALUE
+               "GRAND TOTAL (MULTIPLY RESULT):".
+           05 SUM-GRAND-TOTAL-SEC   PIC -9(11).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT MULT-REJECT-FILE
+           OPEN OUTPUT MULT-MISMATCH-FILE
+           PERFORM OPEN-MASTER-FILE
+           PERFORM READ-MASTER-COUNTER
+           OPEN OUTPUT MULT-SUMMARY-FILE
+           SORT MULT-SORT-FILE
+               ON ASCENDING KEY MULTSRT-NUM1
+               USING MULT-TRANS-FILE
+               OUTPUT PROCEDURE IS PROCESS-SORTED-RECORDS
+           PERFORM WRITE-MASTER-COUNTER
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE MULT-REJECT-FILE
+           CLOSE MULT-MISMATCH-FILE
+           CLOSE MULT-MASTER-FILE
+           CLOSE MULT-SUMMARY-FILE
+           STOP RUN.
+
+       OPEN-MASTER-FILE.
+           *> MASTERF holds calculation history across every run - it
+           *> may not exist yet the first time any program uses it.
+           OPEN I-O MULT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MULT-MASTER-FILE
+           END-IF.
+
+       READ-MASTER-COUNTER.
+           OPEN INPUT MULT-MASTCTR-FILE
+           IF WS-MASTCTR-STATUS = "00"
+               READ MULT-MASTCTR-FILE
+                   AT END
+                       MOVE ZERO TO WS-MASTER-KEY
+                   NOT AT END
+                       MOVE MULTMKY-LAST-KEY TO WS-MASTER-KEY
+               END-READ
+               CLOSE MULT-MASTCTR-FILE
+           ELSE
+               MOVE ZERO TO WS-MASTER-KEY
+           END-IF.
+
+       WRITE-MASTER-COUNTER.
+           OPEN OUTPUT MULT-MASTCTR-FILE
+           MOVE WS-MASTER-KEY TO MULTMKY-LAST-KEY
+           WRITE MULTMKY-RECORD
+           CLOSE MULT-MASTCTR-FILE.
+
+       PROCESS-SORTED-RECORDS.
+           PERFORM RETURN-SORT-RECORD
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM EVALUATE-SORTED-RECORD
+               PERFORM RETURN-SORT-RECORD
+           END-PERFORM.
+
+       RETURN-SORT-RECORD.
+           RETURN MULT-SORT-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       EVALUATE-SORTED-RECORD.
+           MOVE MULTSRT-NUM1 TO WS_VARONE
+           MOVE MULTSRT-NUM2 TO WS_VARTWO
+           COMPUTE WS-CHECK-PROD = WS_VARONE * WS_VARTWO
+           IF FUNCTION ABS(WS-CHECK-PROD) > 9999999.99
+               PERFORM WRITE-REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               COMPUTE WS-FIRSTMULTRES = (WS_VARONE * WS_VARTWO)
+               MULTIPLY WS_VARONE BY WS_VARTWO GIVING WS_SECMULTRES
+               IF WS-FIRSTMULTRES NOT = WS_SECMULTRES
+                   PERFORM WRITE-MISMATCH-RECORD
+               END-IF
+               PERFORM WRITE-MASTER-RECORD
+               ADD WS-FIRSTMULTRES TO WS-GRAND-TOTAL-FIRST
+               ADD WS_SECMULTRES TO WS-GRAND-TOTAL-SEC
+               ADD 1 TO WS-TRANS-COUNT
+           END-IF.
+
+       WRITE-MASTER-RECORD.
+           ADD 1 TO WS-MASTER-KEY
+           MOVE WS-MASTER-KEY TO MULTMAST-KEY
+           MOVE WS_VARONE TO MULTMAST-VARONE
+           MOVE WS_VARTWO TO MULTMAST-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMAST-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMAST-SECMULTRES
+           MOVE FUNCTION CURRENT-DATE TO MULTMAST-TIMESTAMP
+           WRITE MULTMAST-RECORD
+               INVALID KEY
+                   DISPLAY "MASTER RECORD NOT ADDED - KEY IN USE"
+           END-WRITE.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS_VARONE TO MULTREJ-NUM1
+           MOVE WS_VARTWO TO MULTREJ-NUM2
+           WRITE MULTREJ-RECORD.
+
+       WRITE-MISMATCH-RECORD.
+           *> Reconciliation check between the COMPUTE and MULTIPLY
+           *> results (request 004) - carried forward from the
+           *> interactive program so a divergence isn't silently lost
+           *> in the SORT-based bulk path.
+           MOVE WS_VARONE TO MULTMIS-VARONE
+           MOVE WS_VARTWO TO MULTMIS-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMIS-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMIS-SECMULTRES
+           WRITE MULTMIS-RECORD.
+
+       WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO SUM-RUN-DATE
+           MOVE WS-SUMMARY-HEADING TO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           MOVE WS-TRANS-COUNT TO SUM-TRANS-COUNT
+           MOVE WS-SUMMARY-DETAIL-1 TO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           MOVE WS-REJECT-COUNT TO SUM-REJECT-COUNT
+           MOVE WS-SUMMARY-DETAIL-2 TO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           MOVE WS-GRAND-TOTAL-FIRST TO SUM-GRAND-TOTAL-FIRST
+           MOVE WS-SUMMARY-DETAIL-3 TO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE
+           MOVE WS-GRAND-TOTAL-SEC TO SUM-GRAND-TOTAL-SEC
+           MOVE WS-SUMMARY-DETAIL-4 TO WS-SUMMARY-LINE
+           WRITE WS-SUMMARY-LINE.
+       END PROGRAM MULTSORT.
