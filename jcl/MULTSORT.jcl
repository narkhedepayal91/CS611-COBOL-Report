@@ -0,0 +1,23 @@
+//MULTSRTJ JOB (ACCTNO),'MULTIPLICATION SORT/SUMMARY',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HIGH-VOLUME REDESIGN OF THE MULTIPLICATION BATCH: SORTS THE  *
+//* TRANSACTION FILE, MULTIPLIES EACH PAIR, AND PRODUCES A       *
+//* SUMMARY REPORT WITH COUNTS AND GRAND TOTALS FOR THE RUN.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MULTSORT
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//MULTIN   DD DSN=PROD.MULT.TRANS.INPUT,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//REJECTF  DD DSN=PROD.MULT.TRANS.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//MISMATCHF DD DSN=PROD.MULT.TRANS.MISMATCH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//MASTERF  DD DSN=PROD.MULT.SORT.MASTER,DISP=SHR
+//MASTCTR  DD DSN=PROD.MULT.SORT.MASTER.CTR,DISP=SHR
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
