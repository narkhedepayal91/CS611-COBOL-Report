@@ -0,0 +1,36 @@
+//MULTBAT  JOB (ACCTNO),'MULTIPLICATION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS MULTBATCH TO PROCESS A TRANSACTION FILE OF NUM1/NUM2    *
+//* PAIRS UNATTENDED (E.G. MONTH-END VOLUME CHECKS/TEST DECKS).  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MULTBATCH,PARM='00100'
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//MULTIN   DD DSN=PROD.MULT.TRANS.INPUT,DISP=SHR
+//MULTOUTF DD DSN=PROD.MULT.TRANS.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//CHKPTF   DD DSN=PROD.MULT.TRANS.CHKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//REJECTF  DD DSN=PROD.MULT.TRANS.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//MISMATCHF DD DSN=PROD.MULT.TRANS.MISMATCH,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//MASTERF  DD DSN=PROD.MULT.BATCH.MASTER,DISP=SHR
+//MASTCTR  DD DSN=PROD.MULT.BATCH.MASTER.CTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* PARM IS THE CHECKPOINT INTERVAL (RECORDS BETWEEN CHECKPOINTS)*
+//* - CHANGE THE DIGITS TO ADJUST WITHOUT A RECOMPILE.           *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* IF THIS STEP ABENDS PARTWAY THROUGH, RERUN WITH MULTBATR      *
+//* (SEE MULTBATR.JCL) TO RESUME FROM THE LAST CHECKPOINT.        *
+//*--------------------------------------------------------------*
