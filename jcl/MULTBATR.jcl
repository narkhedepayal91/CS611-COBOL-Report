@@ -0,0 +1,40 @@
+//MULTBATR JOB (ACCTNO),'MULTIPLICATION BATCH RESTART',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTARTS MULTBATCH AFTER AN ABEND. STEP005 (MULTTRNC) FIRST  *
+//* REBUILDS MULTOUTF AND REJECTF DOWN TO THE RECORD COUNTS      *
+//* STORED IN CHKPTF, DROPPING ANY RECORDS WRITTEN AFTER THE     *
+//* LAST CHECKPOINT BUT BEFORE THE ABEND. STEP010 THEN RUNS      *
+//* MULTBATCH, WHICH SKIPS THAT MANY TRANSACTION RECORDS AND     *
+//* APPENDS TO THE NOW-TRUNCATED OUTPUT. CHKPTF, MULTOUTF AND    *
+//* REJECTF MUST BE THE SAME DATA SETS USED BY THE ORIGINAL RUN  *
+//* (MULTBAT) THAT ABENDED.                                       *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=MULTTRNC
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//CHKPTF   DD DSN=PROD.MULT.TRANS.CHKPT,DISP=SHR
+//MULTOUTF DD DSN=PROD.MULT.TRANS.OUTPUT,DISP=OLD
+//MULTOUTS DD UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//REJECTF  DD DSN=PROD.MULT.TRANS.REJECTS,DISP=OLD
+//REJECTS  DD UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP010 RESUMES MULTBATCH FROM THE (NOW-TRUNCATED) CHECKPOINT*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MULTBATCH,PARM='00100'
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//MULTIN   DD DSN=PROD.MULT.TRANS.INPUT,DISP=SHR
+//MULTOUTF DD DSN=PROD.MULT.TRANS.OUTPUT,DISP=MOD
+//CHKPTF   DD DSN=PROD.MULT.TRANS.CHKPT,DISP=SHR
+//REJECTF  DD DSN=PROD.MULT.TRANS.REJECTS,DISP=MOD
+//MISMATCHF DD DSN=PROD.MULT.TRANS.MISMATCH,DISP=MOD
+//MASTERF  DD DSN=PROD.MULT.BATCH.MASTER,DISP=SHR
+//MASTCTR  DD DSN=PROD.MULT.BATCH.MASTER.CTR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* PARM IS THE CHECKPOINT INTERVAL - IT DOES NOT HAVE TO MATCH   *
+//* THE ORIGINAL RUN, SINCE MULTOUTF/REJECTF WERE ALREADY REBUILT *
+//* FROM THE COUNTS STORED IN CHKPTF BY STEP005 ABOVE.            *
+//*--------------------------------------------------------------*
