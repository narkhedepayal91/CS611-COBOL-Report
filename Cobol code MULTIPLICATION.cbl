@@ -2,31 +2,305 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLICATION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-EXCEPTION-FILE ASSIGN TO EXCEPTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT MULT-AUDIT-FILE ASSIGN TO AUDITF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT MULT-MISMATCH-FILE ASSIGN TO MISMATCHF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+           SELECT MULT-EXTRACT-FILE ASSIGN TO EXTRACTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT MULT-TXNCTR-FILE ASSIGN TO TXNCTRF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXNCTR-STATUS.
+           SELECT MULT-MASTER-FILE ASSIGN TO MASTERF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MULTMAST-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MULT-MASTCTR-FILE ASSIGN TO MASTCTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTCTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-EXCEPTION-FILE
+           RECORD CONTAINS 57 CHARACTERS.
+       COPY MULTEXC.
+
+       FD  MULT-AUDIT-FILE
+           RECORD CONTAINS 49 CHARACTERS.
+       COPY MULTAUD.
+
+       FD  MULT-MISMATCH-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY MULTMIS.
+
+       FD  MULT-EXTRACT-FILE
+           RECORD CONTAINS 57 CHARACTERS.
+       COPY MULTEXT.
+
+       FD  MULT-TXNCTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       COPY MULTTXN.
+
+       FD  MULT-MASTER-FILE.
+       COPY MULTMAST.
+
+       FD  MULT-MASTCTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       COPY MULTMKY.
+
        WORKING-STORAGE SECTION.
        *> variables we will be using in this program.
-       01 WS_VARONE PIC 9(9).
-       01 WS_VARTWO PIC 9(9).
-       01 WS-FIRSTMULTRES PIC 9(9).
-       01 WS_SECMULTRES PIC 9(9).
-       01 WS_MOVE PIC 9(9).
+       COPY WSVALUES.
+
+       01 WS-INPUT-ONE PIC X(12).
+       01 WS-INPUT-TWO PIC X(12).
+       01 WS-NUMVAL-CHECK PIC S9(4) COMP-3.
+       01 WS-CHECK-PROD PIC S9(16)V9999 USAGE COMP-3.
+       01 WS-EXCEPT-STATUS PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-MISMATCH-STATUS PIC XX VALUE SPACES.
+       01 WS-EXTRACT-STATUS PIC XX VALUE SPACES.
+       01 WS-TXNCTR-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTCTR-STATUS PIC XX VALUE SPACES.
+       01 WS-INPUT-SW PIC X VALUE 'Y'.
+           88 WS-INPUT-VALID VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
+       01 WS-OPERATOR-ID PIC X(8).
+       01 WS-TXN-ID PIC 9(9) VALUE 1.
+       01 WS-MASTER-KEY PIC 9(9) VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT MULT-EXCEPTION-FILE
+           PERFORM OPEN-AUDIT-FILE
+           OPEN OUTPUT MULT-MISMATCH-FILE
+           PERFORM OPEN-EXTRACT-FILE
+           PERFORM OPEN-MASTER-FILE
+           PERFORM READ-TXN-COUNTER
+           PERFORM READ-MASTER-COUNTER
+           PERFORM GET-INPUT
+           PERFORM VALIDATE-INPUT
+           IF WS-INPUT-VALID
+               PERFORM CALCULATE-RESULTS
+               PERFORM DISPLAY-RESULTS
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM WRITE-TXN-COUNTER
+               PERFORM WRITE-MASTER-RECORD
+               PERFORM WRITE-MASTER-COUNTER
+           ELSE
+               DISPLAY "Entries rejected - see exceptions log."
+           END-IF
+           CLOSE MULT-EXCEPTION-FILE
+           CLOSE MULT-AUDIT-FILE
+           CLOSE MULT-MISMATCH-FILE
+           CLOSE MULT-EXTRACT-FILE
+           CLOSE MULT-MASTER-FILE
+           STOP RUN.
+
+       OPEN-AUDIT-FILE.
+           *> Append to the existing audit trail. On the very first
+           *> run AUDITF does not exist yet, so OPEN EXTEND fails with
+           *> file status "35" - fall back to OPEN OUTPUT to create it
+           *> instead of leaving the file closed and the write silent.
+           OPEN EXTEND MULT-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT MULT-AUDIT-FILE
+           END-IF.
+
+       OPEN-EXTRACT-FILE.
+           *> Append to the billing extract so every run's results are
+           *> available to the downstream intake job, not just the
+           *> most recent run. Same first-run fallback as the audit
+           *> file above.
+           OPEN EXTEND MULT-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               OPEN OUTPUT MULT-EXTRACT-FILE
+           END-IF.
+
+       OPEN-MASTER-FILE.
+           *> Add every calculation to the VSAM master as a byproduct
+           *> of a normal run, not just via MULTMAINT's manual Add
+           *> function. OPEN I-O fails with status "35" if MASTERF has
+           *> never been initialized - fall back to OPEN OUTPUT the
+           *> same way the audit/extract files do above.
+           OPEN I-O MULT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MULT-MASTER-FILE
+           END-IF.
+
+       READ-MASTER-COUNTER.
+           *> Pick up the master key where the last run left off, so
+           *> master records stay unique across runs.
+           OPEN INPUT MULT-MASTCTR-FILE
+           IF WS-MASTCTR-STATUS = "00"
+               READ MULT-MASTCTR-FILE
+                   AT END
+                       MOVE 1 TO WS-MASTER-KEY
+                   NOT AT END
+                       COMPUTE WS-MASTER-KEY = MULTMKY-LAST-KEY + 1
+               END-READ
+               CLOSE MULT-MASTCTR-FILE
+           ELSE
+               MOVE 1 TO WS-MASTER-KEY
+           END-IF.
+
+       WRITE-MASTER-COUNTER.
+           OPEN OUTPUT MULT-MASTCTR-FILE
+           MOVE WS-MASTER-KEY TO MULTMKY-LAST-KEY
+           WRITE MULTMKY-RECORD
+           CLOSE MULT-MASTCTR-FILE.
+
+       WRITE-MASTER-RECORD.
+           MOVE WS-MASTER-KEY TO MULTMAST-KEY
+           MOVE WS_VARONE TO MULTMAST-VARONE
+           MOVE WS_VARTWO TO MULTMAST-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMAST-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMAST-SECMULTRES
+           MOVE FUNCTION CURRENT-DATE TO MULTMAST-TIMESTAMP
+           WRITE MULTMAST-RECORD
+               INVALID KEY
+                   DISPLAY "MASTER RECORD NOT ADDED - KEY IN USE"
+           END-WRITE.
+
+       READ-TXN-COUNTER.
+           *> Pick up the transaction ID where the last run left off,
+           *> so extract records stay unique across runs.
+           OPEN INPUT MULT-TXNCTR-FILE
+           IF WS-TXNCTR-STATUS = "00"
+               READ MULT-TXNCTR-FILE
+                   AT END
+                       MOVE 1 TO WS-TXN-ID
+                   NOT AT END
+                       COMPUTE WS-TXN-ID = MULTTXN-LAST-ID + 1
+               END-READ
+               CLOSE MULT-TXNCTR-FILE
+           ELSE
+               MOVE 1 TO WS-TXN-ID
+           END-IF.
+
+       WRITE-TXN-COUNTER.
+           *> Persist the ID just used (WRITE-EXTRACT-RECORD has
+           *> already advanced WS-TXN-ID past it) so the next run
+           *> starts one higher instead of colliding or skipping one.
+           OPEN OUTPUT MULT-TXNCTR-FILE
+           COMPUTE MULTTXN-LAST-ID = WS-TXN-ID - 1
+           WRITE MULTTXN-RECORD
+           CLOSE MULT-TXNCTR-FILE.
+
+       GET-INPUT.
+           *> Get the operator/user ID for the audit trail.
+           DISPLAY "Enter operator/user ID : ".
+           ACCEPT WS-OPERATOR-ID.
            *> Get the first variable value from the user.
-           DISPLAY "Enter the first number (9 digit) : ".
-           ACCEPT WS_VARONE.
+           DISPLAY "Enter the first number (S9(7)V99) : ".
+           ACCEPT WS-INPUT-ONE.
            *> Get the second value from the user.
-           DISPLAY "Enter the second number (9 digit) : ".
-           ACCEPT WS_VARTWO.
+           DISPLAY "Enter the second number (S9(7)V99) : ".
+           ACCEPT WS-INPUT-TWO.
+
+       VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE
+           COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(WS-INPUT-ONE)
+           IF WS-NUMVAL-CHECK NOT = 0
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE "WS_VARONE NOT NUMERIC" TO MULTEXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF
+           COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(WS-INPUT-TWO)
+           IF WS-NUMVAL-CHECK NOT = 0
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE "WS_VARTWO NOT NUMERIC" TO MULTEXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF
+           IF WS-INPUT-VALID
+               *> FUNCTION NUMVAL only confirms the text is numeric,
+               *> not that it fits in WS_VARONE's PIC S9(7)V99 - ON
+               *> SIZE ERROR catches an oversized entry before it gets
+               *> silently truncated into garbage.
+               COMPUTE WS_VARONE = FUNCTION NUMVAL(WS-INPUT-ONE)
+                   ON SIZE ERROR
+                       SET WS-INPUT-INVALID TO TRUE
+                       MOVE "WS_VARONE EXCEEDS CAPACITY"
+                           TO MULTEXC-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+               END-COMPUTE
+           END-IF
+           IF WS-INPUT-VALID
+               COMPUTE WS_VARTWO = FUNCTION NUMVAL(WS-INPUT-TWO)
+                   ON SIZE ERROR
+                       SET WS-INPUT-INVALID TO TRUE
+                       MOVE "WS_VARTWO EXCEEDS CAPACITY"
+                           TO MULTEXC-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+               END-COMPUTE
+           END-IF
+           IF WS-INPUT-VALID
+               COMPUTE WS-CHECK-PROD = WS_VARONE * WS_VARTWO
+               IF FUNCTION ABS(WS-CHECK-PROD) > 9999999.99
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE "PRODUCT EXCEEDS 9(7)V99 CAPACITY"
+                       TO MULTEXC-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-INPUT-ONE TO MULTEXC-VARONE
+           MOVE WS-INPUT-TWO TO MULTEXC-VARTWO
+           WRITE MULTEXC-RECORD.
+
+       CALCULATE-RESULTS.
            *> Compute WS_VARONE times WS_VARTWO and store result in WS-FIRSTMULTRES.
            COMPUTE WS-FIRSTMULTRES = (WS_VARONE * WS_VARTWO).
            *> Multiply WS_VARONE by WS_VARTWO storing result in WS_SECMULTRES.
            MULTIPLY WS_VARONE BY WS_VARTWO GIVING WS_SECMULTRES.
+           *> Reconcile the two independently-computed products.
+           IF WS-FIRSTMULTRES NOT = WS_SECMULTRES
+               PERFORM WRITE-MISMATCH-RECORD
+           END-IF
            *> the pointer from numa to
            MOVE WS_VARONE TO WS_MOVE.
+
+       WRITE-MISMATCH-RECORD.
+           MOVE WS_VARONE TO MULTMIS-VARONE
+           MOVE WS_VARTWO TO MULTMIS-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMIS-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMIS-SECMULTRES
+           WRITE MULTMIS-RECORD.
+
+       DISPLAY-RESULTS.
            DISPLAY "WS-FIRSTMULTRES:"WS-FIRSTMULTRES.
            DISPLAY "WS_SECMULTRES:"WS_SECMULTRES.
            DISPLAY "WS_MOVE:"WS_MOVE.
-           STOP RUN.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO MULTAUD-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO MULTAUD-OPERATOR-ID
+           MOVE WS_VARONE TO MULTAUD-VARONE
+           MOVE WS_VARTWO TO MULTAUD-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTAUD-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTAUD-SECMULTRES
+           WRITE MULTAUD-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-TXN-ID TO MULTEXT-TXN-ID
+           MOVE WS_VARONE TO MULTEXT-VARONE
+           MOVE WS_VARTWO TO MULTEXT-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTEXT-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTEXT-SECMULTRES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MULTEXT-RUN-DATE
+           WRITE MULTEXT-RECORD
+           ADD 1 TO WS-TXN-ID.
        END PROGRAM MULTIPLICATION.
