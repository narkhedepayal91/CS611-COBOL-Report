@@ -0,0 +1,123 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-RESULT-FILE ASSIGN TO MULTOUTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT MULT-REPORT-FILE ASSIGN TO MULTRPTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-RESULT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY MULTOUT.
+
+       FD  MULT-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 WS-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT-STATUS PIC XX VALUE SPACES.
+       01 WS-REPORT-STATUS PIC XX VALUE SPACES.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-END-OF-RESULTS VALUE 'Y'.
+       01 WS-CURRENT-DATE PIC X(8).
+       01 WS-LINES-ON-PAGE PIC 9(4) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+       01 WS-PAGE-NUMBER PIC 9(4) VALUE ZERO.
+       01 WS-DETAIL-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-TOTAL PIC S9(11)V99 USAGE COMP-3 VALUE ZERO.
+
+       01 WS-REPORT-HEADING-1.
+           05 FILLER            PIC X(20) VALUE "MULTIPLICATION REGIS".
+           05 FILLER            PIC X(6)  VALUE "TER RE".
+           05 FILLER            PIC X(4)  VALUE "PORT".
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+           05 HDG1-RUN-DATE     PIC X(8).
+           05 FILLER            PIC X(9)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "PAGE: ".
+           05 HDG1-PAGE-NUMBER  PIC ZZZ9.
+
+       01 WS-REPORT-HEADING-2.
+           05 FILLER            PIC X(12) VALUE "  NUM1".
+           05 FILLER            PIC X(12) VALUE "  NUM2".
+           05 FILLER            PIC X(18) VALUE "  COMPUTE RESULT".
+           05 FILLER            PIC X(18) VALUE "  MULTIPLY RESULT".
+
+       01 WS-DETAIL-LINE.
+           05 DTL-NUM1          PIC -9999999.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 DTL-NUM2          PIC -9999999.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 DTL-FIRSTMULTRES  PIC -9999999.99.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 DTL-SECMULTRES    PIC -9999999.99.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER            PIC X(20) VALUE "GRAND TOTAL (COMPUTE".
+           05 FILLER            PIC X(12) VALUE " RESULT): ".
+           05 TOT-GRAND-TOTAL   PIC -9(11).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           PERFORM READ-RESULT-RECORD
+           PERFORM PROCESS-RESULT-RECORDS UNTIL WS-END-OF-RESULTS
+           PERFORM WRITE-TOTAL-LINE
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT MULT-RESULT-FILE
+           OPEN OUTPUT MULT-REPORT-FILE.
+
+       READ-RESULT-RECORD.
+           READ MULT-RESULT-FILE
+               AT END SET WS-END-OF-RESULTS TO TRUE
+           END-READ.
+
+       PROCESS-RESULT-RECORDS.
+           IF WS-LINES-ON-PAGE = ZERO
+               PERFORM WRITE-PAGE-HEADINGS
+           END-IF
+           MOVE MULTOUT-NUM1 TO DTL-NUM1
+           MOVE MULTOUT-NUM2 TO DTL-NUM2
+           MOVE MULTOUT-FIRSTMULTRES TO DTL-FIRSTMULTRES
+           MOVE MULTOUT-SECMULTRES TO DTL-SECMULTRES
+           MOVE WS-DETAIL-LINE TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD MULTOUT-FIRSTMULTRES TO WS-GRAND-TOTAL
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               MOVE ZERO TO WS-LINES-ON-PAGE
+           END-IF
+           PERFORM READ-RESULT-RECORD.
+
+       WRITE-PAGE-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-CURRENT-DATE TO HDG1-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NUMBER
+           MOVE WS-REPORT-HEADING-1 TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE WS-REPORT-HEADING-2 TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+
+       WRITE-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL TO TOT-GRAND-TOTAL
+           MOVE WS-TOTAL-LINE TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           DISPLAY "MULTRPT: DETAIL LINES WRITTEN: " WS-DETAIL-COUNT.
+
+       CLOSE-FILES.
+           CLOSE MULT-RESULT-FILE
+           CLOSE MULT-REPORT-FILE.
+       END PROGRAM MULTRPT.
