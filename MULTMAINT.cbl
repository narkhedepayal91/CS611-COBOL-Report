@@ -0,0 +1,165 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-MASTER-FILE ASSIGN TO MASTERF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MULTMAST-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-MASTER-FILE.
+       COPY MULTMAST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       01 WS-INPUT-ONE PIC X(12).
+       01 WS-INPUT-TWO PIC X(12).
+       01 WS-INPUT-VALID-SWITCH PIC X VALUE 'Y'.
+           88 WS-INPUT-VALID VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
+       01 WS-FUNCTION PIC X VALUE SPACES.
+           88 WS-FUNC-ADD VALUE 'A'.
+           88 WS-FUNC-UPDATE VALUE 'U'.
+           88 WS-FUNC-DELETE VALUE 'D'.
+           88 WS-FUNC-INQUIRE VALUE 'I'.
+           88 WS-FUNC-EXIT VALUE 'X'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-MASTER-FILE
+           PERFORM UNTIL WS-FUNC-EXIT
+               PERFORM GET-FUNCTION
+               EVALUATE TRUE
+                   WHEN WS-FUNC-ADD
+                       PERFORM ADD-RECORD
+                   WHEN WS-FUNC-UPDATE
+                       PERFORM UPDATE-RECORD
+                   WHEN WS-FUNC-DELETE
+                       PERFORM DELETE-RECORD
+                   WHEN WS-FUNC-INQUIRE
+                       PERFORM INQUIRE-RECORD
+                   WHEN WS-FUNC-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid function - use A/U/D/I/X."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE MULT-MASTER-FILE
+           STOP RUN.
+
+       GET-FUNCTION.
+           DISPLAY "Function (A/U/D/I=Add/Upd/Del/Inq X=Exit): ".
+           ACCEPT WS-FUNCTION.
+
+       OPEN-MASTER-FILE.
+           *> MASTERF may not exist yet the first time MULTMAINT is
+           *> used to pre-load history on a new system - fall back to
+           *> OPEN OUTPUT the same way the calculation programs do.
+           OPEN I-O MULT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MULT-MASTER-FILE
+           END-IF.
+
+       ADD-RECORD.
+           DISPLAY "Enter key (9 digit) : ".
+           ACCEPT MULTMAST-KEY.
+           DISPLAY "Enter first number (S9(7)V99) : ".
+           ACCEPT WS-INPUT-ONE.
+           DISPLAY "Enter second number (S9(7)V99) : ".
+           ACCEPT WS-INPUT-TWO.
+           PERFORM VALIDATE-MASTER-FIELDS
+           IF WS-INPUT-VALID
+               COMPUTE MULTMAST-FIRSTMULTRES =
+                   (MULTMAST-VARONE * MULTMAST-VARTWO)
+               MULTIPLY MULTMAST-VARONE BY MULTMAST-VARTWO
+                   GIVING MULTMAST-SECMULTRES
+               MOVE FUNCTION CURRENT-DATE TO MULTMAST-TIMESTAMP
+               WRITE MULTMAST-RECORD
+                   INVALID KEY
+                       DISPLAY "KEY ALREADY EXISTS - RECORD NOT ADDED"
+                   NOT INVALID KEY
+                       DISPLAY "RECORD ADDED."
+               END-WRITE
+           END-IF.
+
+       VALIDATE-MASTER-FIELDS.
+           *> FUNCTION NUMVAL only confirms the text is numeric, not
+           *> that it fits in MULTMAST-VARONE/TWO's PIC S9(7)V99 -
+           *> ON SIZE ERROR catches an oversized entry before it gets
+           *> silently truncated into garbage.
+           SET WS-INPUT-VALID TO TRUE
+           COMPUTE MULTMAST-VARONE = FUNCTION NUMVAL(WS-INPUT-ONE)
+               ON SIZE ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "FIRST NUMBER EXCEEDS CAPACITY - REJECTED."
+           END-COMPUTE
+           COMPUTE MULTMAST-VARTWO = FUNCTION NUMVAL(WS-INPUT-TWO)
+               ON SIZE ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+                   DISPLAY "SECOND NUMBER EXCEEDS CAPACITY - REJECTED."
+           END-COMPUTE.
+
+       UPDATE-RECORD.
+           DISPLAY "Enter key to update : ".
+           ACCEPT MULTMAST-KEY.
+           READ MULT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM UPDATE-MASTER-FIELDS
+           END-READ.
+
+       UPDATE-MASTER-FIELDS.
+           DISPLAY "Enter corrected first number : ".
+           ACCEPT WS-INPUT-ONE.
+           DISPLAY "Enter corrected second number : ".
+           ACCEPT WS-INPUT-TWO.
+           PERFORM VALIDATE-MASTER-FIELDS
+           IF WS-INPUT-VALID
+               COMPUTE MULTMAST-FIRSTMULTRES =
+                   (MULTMAST-VARONE * MULTMAST-VARTWO)
+               MULTIPLY MULTMAST-VARONE BY MULTMAST-VARTWO
+                   GIVING MULTMAST-SECMULTRES
+               MOVE FUNCTION CURRENT-DATE TO MULTMAST-TIMESTAMP
+               REWRITE MULTMAST-RECORD
+                   INVALID KEY
+                       DISPLAY "UPDATE FAILED."
+                   NOT INVALID KEY
+                       DISPLAY "RECORD UPDATED."
+               END-REWRITE
+           END-IF.
+
+       DELETE-RECORD.
+           DISPLAY "Enter key to delete : ".
+           ACCEPT MULTMAST-KEY.
+           DELETE MULT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "RECORD DELETED."
+           END-DELETE.
+
+       INQUIRE-RECORD.
+           DISPLAY "Enter key to inquire : ".
+           ACCEPT MULTMAST-KEY.
+           READ MULT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM DISPLAY-MASTER-RECORD
+           END-READ.
+
+       DISPLAY-MASTER-RECORD.
+           DISPLAY "KEY         : " MULTMAST-KEY.
+           DISPLAY "VARONE      : " MULTMAST-VARONE.
+           DISPLAY "VARTWO      : " MULTMAST-VARTWO.
+           DISPLAY "FIRSTMULTRES: " MULTMAST-FIRSTMULTRES.
+           DISPLAY "SECMULTRES  : " MULTMAST-SECMULTRES.
+           DISPLAY "TIMESTAMP   : " MULTMAST-TIMESTAMP.
+       END PROGRAM MULTMAINT.
