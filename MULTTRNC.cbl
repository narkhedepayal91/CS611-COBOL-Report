@@ -0,0 +1,139 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTTRNC.
+
+      *> Restart-time truncation utility for MULTBATCH. Runs as its
+      *> own JCL step ahead of MULTBATCH on a restart, rebuilding
+      *> MULTOUTF and REJECTF down to the record counts recorded in
+      *> the last checkpoint before MULTBATCH reopens them EXTEND and
+      *> resumes. Uses plain sequential file I/O against real DD names
+      *> throughout - no filesystem-level delete/rename calls, since
+      *> those have no defined behavior against a catalogued dataset
+      *> reached through JCL rather than a POSIX path.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-CHECKPOINT-FILE ASSIGN TO CHKPTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT MULT-RESULT-FILE ASSIGN TO MULTOUTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT MULT-RESULT-SCRATCH-FILE ASSIGN TO MULTOUTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-SCRATCH-STATUS.
+           SELECT MULT-REJECT-FILE ASSIGN TO REJECTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT MULT-REJECT-SCRATCH-FILE ASSIGN TO REJECTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-SCRATCH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-CHECKPOINT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+       COPY MULTCHK.
+
+      *> The result/reject records are copied as plain byte buffers,
+      *> not COPY MULTOUT/MULTREJ, since each pair of FDs below would
+      *> otherwise redeclare the same 01-level record name twice in
+      *> one program.
+       FD  MULT-RESULT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01 WS-RESULT-RECORD PIC X(20).
+
+       FD  MULT-RESULT-SCRATCH-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01 WS-RESULT-SCRATCH-RECORD PIC X(20).
+
+       FD  MULT-REJECT-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01 WS-REJECT-RECORD PIC X(10).
+
+       FD  MULT-REJECT-SCRATCH-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01 WS-REJECT-SCRATCH-RECORD PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-RESULT-STATUS PIC XX VALUE SPACES.
+       01 WS-RESULT-SCRATCH-STATUS PIC XX VALUE SPACES.
+       01 WS-REJECT-STATUS PIC XX VALUE SPACES.
+       01 WS-REJECT-SCRATCH-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-RESULT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-CHECKPOINT-REJECT-COUNT PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT
+           PERFORM TRUNCATE-RESULT-FILE
+           PERFORM TRUNCATE-REJECT-FILE
+           DISPLAY "MULTTRNC: RESULT FILE TRUNCATED TO "
+               WS-CHECKPOINT-RESULT-COUNT " RECORDS"
+           DISPLAY "MULTTRNC: REJECT FILE TRUNCATED TO "
+               WS-CHECKPOINT-REJECT-COUNT " RECORDS"
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           OPEN INPUT MULT-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ MULT-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-CHECKPOINT-RESULT-COUNT
+                       MOVE ZERO TO WS-CHECKPOINT-REJECT-COUNT
+                   NOT AT END
+                       MOVE MULTCHK-LAST-RESULT-NUM
+                           TO WS-CHECKPOINT-RESULT-COUNT
+                       MOVE MULTCHK-LAST-REJECT-NUM
+                           TO WS-CHECKPOINT-REJECT-COUNT
+               END-READ
+               CLOSE MULT-CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-CHECKPOINT-RESULT-COUNT
+               MOVE ZERO TO WS-CHECKPOINT-REJECT-COUNT
+           END-IF.
+
+       TRUNCATE-RESULT-FILE.
+      *> Copy the checkpointed number of records aside to a scratch
+      *> DD, then reopen MULTOUTF OUTPUT in this same step (which
+      *> truncates and rewrites the dataset from the start) and copy
+      *> them back. Records written after the last checkpoint but
+      *> before the abend are dropped instead of being reprocessed
+      *> and duplicated on restart.
+           OPEN INPUT MULT-RESULT-FILE
+           OPEN OUTPUT MULT-RESULT-SCRATCH-FILE
+           PERFORM WS-CHECKPOINT-RESULT-COUNT TIMES
+               READ MULT-RESULT-FILE INTO WS-RESULT-SCRATCH-RECORD
+               WRITE WS-RESULT-SCRATCH-RECORD
+           END-PERFORM
+           CLOSE MULT-RESULT-FILE
+           CLOSE MULT-RESULT-SCRATCH-FILE
+           OPEN INPUT MULT-RESULT-SCRATCH-FILE
+           OPEN OUTPUT MULT-RESULT-FILE
+           PERFORM WS-CHECKPOINT-RESULT-COUNT TIMES
+               READ MULT-RESULT-SCRATCH-FILE INTO WS-RESULT-RECORD
+               WRITE WS-RESULT-RECORD
+           END-PERFORM
+           CLOSE MULT-RESULT-SCRATCH-FILE
+           CLOSE MULT-RESULT-FILE.
+
+       TRUNCATE-REJECT-FILE.
+           OPEN INPUT MULT-REJECT-FILE
+           OPEN OUTPUT MULT-REJECT-SCRATCH-FILE
+           PERFORM WS-CHECKPOINT-REJECT-COUNT TIMES
+               READ MULT-REJECT-FILE INTO WS-REJECT-SCRATCH-RECORD
+               WRITE WS-REJECT-SCRATCH-RECORD
+           END-PERFORM
+           CLOSE MULT-REJECT-FILE
+           CLOSE MULT-REJECT-SCRATCH-FILE
+           OPEN INPUT MULT-REJECT-SCRATCH-FILE
+           OPEN OUTPUT MULT-REJECT-FILE
+           PERFORM WS-CHECKPOINT-REJECT-COUNT TIMES
+               READ MULT-REJECT-SCRATCH-FILE INTO WS-REJECT-RECORD
+               WRITE WS-REJECT-RECORD
+           END-PERFORM
+           CLOSE MULT-REJECT-SCRATCH-FILE
+           CLOSE MULT-REJECT-FILE.
+       END PROGRAM MULTTRNC.
