@@ -0,0 +1,300 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TRANS-FILE ASSIGN TO MULTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT MULT-RESULT-FILE ASSIGN TO MULTOUTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT MULT-CHECKPOINT-FILE ASSIGN TO CHKPTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT MULT-REJECT-FILE ASSIGN TO REJECTF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT MULT-MISMATCH-FILE ASSIGN TO MISMATCHF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
+           SELECT MULT-MASTER-FILE ASSIGN TO MASTERF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MULTMAST-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MULT-MASTCTR-FILE ASSIGN TO MASTCTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTCTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TRANS-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY MULTTRAN.
+
+       FD  MULT-RESULT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY MULTOUT.
+
+       FD  MULT-CHECKPOINT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+       COPY MULTCHK.
+
+       FD  MULT-REJECT-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY MULTREJ.
+
+       FD  MULT-MISMATCH-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY MULTMIS.
+
+       FD  MULT-MASTER-FILE.
+       COPY MULTMAST.
+
+       FD  MULT-MASTCTR-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       COPY MULTMKY.
+
+       WORKING-STORAGE SECTION.
+       *> variables we will be using in this program.
+       COPY WSVALUES.
+
+       01 WS-TRANS-STATUS PIC XX VALUE SPACES.
+       01 WS-RESULT-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-REJECT-STATUS PIC XX VALUE SPACES.
+       01 WS-MISMATCH-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTER-STATUS PIC XX VALUE SPACES.
+       01 WS-MASTCTR-STATUS PIC XX VALUE SPACES.
+       *> Master key for a given record is WS-BASE-MASTER-KEY (read
+       *> once at startup) plus that record's position in this run, so
+       *> a restart regenerates the same keys for the same
+       *> transactions instead of skipping or colliding.
+       01 WS-BASE-MASTER-KEY PIC 9(9) VALUE ZERO.
+       01 WS-MASTER-KEY PIC 9(9) VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-END-OF-TRANS VALUE 'Y'.
+       01 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-RESULT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-RESTART-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-RESTART-RESULT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-RESTART-REJECT-COUNT PIC 9(9) VALUE ZERO.
+       *> Checkpoint interval - how many records between checkpoints.
+       *> Defaults to 100 but can be overridden by the JCL PARM on
+       *> EXEC PGM=MULTBATCH (see GET-CHECKPOINT-INTERVAL).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-CHECKPOINT-MOD PIC 9(9) VALUE ZERO.
+       01 WS-CHECK-PROD PIC S9(16)V9999 USAGE COMP-3.
+
+       LINKAGE SECTION.
+       01 LK-CHECKPOINT-PARM.
+           05 LK-PARM-LENGTH PIC S9(4) COMP.
+           05 LK-PARM-INTERVAL PIC X(5).
+
+       PROCEDURE DIVISION USING LK-CHECKPOINT-PARM.
+       MAIN-PROCEDURE.
+           PERFORM GET-CHECKPOINT-INTERVAL
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-FILES
+           PERFORM READ-MASTER-COUNTER
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM REPOSITION-TRANS-FILE
+               DISPLAY "MULTBATCH: RESTARTING AFTER RECORD "
+                   WS-RESTART-COUNT
+           END-IF
+           PERFORM READ-TRANS-FILE
+           PERFORM PROCESS-TRANS-FILE UNTIL WS-END-OF-TRANS
+           PERFORM WRITE-MASTER-COUNTER
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM CLOSE-FILES
+           DISPLAY "MULTBATCH: RECORDS PROCESSED: " WS-RECORD-COUNT
+           DISPLAY "MULTBATCH: RECORDS REJECTED : " WS-REJECT-COUNT
+           STOP RUN.
+
+       GET-CHECKPOINT-INTERVAL.
+           *> Pick up the checkpoint interval from the JCL PARM on the
+           *> EXEC statement, e.g. PARM='00250'. Keep the compiled-in
+           *> default when no PARM was supplied.
+           IF LK-PARM-LENGTH > ZERO
+               COMPUTE WS-CHECKPOINT-INTERVAL =
+                   FUNCTION NUMVAL(LK-PARM-INTERVAL(1:LK-PARM-LENGTH))
+           END-IF.
+
+       READ-CHECKPOINT.
+           *> MULTOUTF and REJECTF are expected to already be
+           *> truncated back to these counts by MULTTRNC, which runs
+           *> as its own JCL step ahead of this program on a restart
+           *> (see jcl/MULTBATR.jcl) - a program cannot rewrite a
+           *> dataset it has open EXTEND for append in the same step.
+           OPEN INPUT MULT-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ MULT-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                       MOVE ZERO TO WS-RESTART-RESULT-COUNT
+                       MOVE ZERO TO WS-RESTART-REJECT-COUNT
+                   NOT AT END
+                       MOVE MULTCHK-LAST-RECORD-NUM TO WS-RESTART-COUNT
+                       MOVE MULTCHK-LAST-RESULT-NUM
+                           TO WS-RESTART-RESULT-COUNT
+                       MOVE MULTCHK-LAST-REJECT-NUM
+                           TO WS-RESTART-REJECT-COUNT
+               END-READ
+               CLOSE MULT-CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-RESTART-COUNT
+               MOVE ZERO TO WS-RESTART-RESULT-COUNT
+               MOVE ZERO TO WS-RESTART-REJECT-COUNT
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT MULT-TRANS-FILE
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND MULT-RESULT-FILE
+               OPEN EXTEND MULT-REJECT-FILE
+               OPEN EXTEND MULT-MISMATCH-FILE
+           ELSE
+               OPEN OUTPUT MULT-RESULT-FILE
+               OPEN OUTPUT MULT-REJECT-FILE
+               OPEN OUTPUT MULT-MISMATCH-FILE
+           END-IF
+           *> MASTERF holds calculation history across every run, not
+           *> just this one, so it is always OPEN I-O regardless of
+           *> restart - OPEN OUTPUT would wipe out prior runs' records.
+           OPEN I-O MULT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MULT-MASTER-FILE
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+           MOVE WS-RESTART-RESULT-COUNT TO WS-RESULT-COUNT
+           MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT.
+
+       READ-MASTER-COUNTER.
+           *> Pick up the master key base where the last run left off.
+           *> Not persisted again until WRITE-MASTER-COUNTER at the
+           *> true end of the job, so a restart re-derives the same
+           *> keys for the same (reprocessed) transactions.
+           OPEN INPUT MULT-MASTCTR-FILE
+           IF WS-MASTCTR-STATUS = "00"
+               READ MULT-MASTCTR-FILE
+                   AT END
+                       MOVE ZERO TO WS-BASE-MASTER-KEY
+                   NOT AT END
+                       MOVE MULTMKY-LAST-KEY TO WS-BASE-MASTER-KEY
+               END-READ
+               CLOSE MULT-MASTCTR-FILE
+           ELSE
+               MOVE ZERO TO WS-BASE-MASTER-KEY
+           END-IF.
+
+       WRITE-MASTER-COUNTER.
+           OPEN OUTPUT MULT-MASTCTR-FILE
+           COMPUTE MULTMKY-LAST-KEY =
+               WS-BASE-MASTER-KEY + WS-RECORD-COUNT
+           WRITE MULTMKY-RECORD
+           CLOSE MULT-MASTCTR-FILE.
+
+       WRITE-MASTER-RECORD.
+           COMPUTE WS-MASTER-KEY =
+               WS-BASE-MASTER-KEY + WS-RECORD-COUNT + 1
+           MOVE WS-MASTER-KEY TO MULTMAST-KEY
+           MOVE WS_VARONE TO MULTMAST-VARONE
+           MOVE WS_VARTWO TO MULTMAST-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMAST-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMAST-SECMULTRES
+           MOVE FUNCTION CURRENT-DATE TO MULTMAST-TIMESTAMP
+           WRITE MULTMAST-RECORD
+               INVALID KEY
+                   DISPLAY "MASTER RECORD NOT ADDED - KEY IN USE"
+           END-WRITE.
+
+       REPOSITION-TRANS-FILE.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ MULT-TRANS-FILE
+                   AT END SET WS-END-OF-TRANS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       READ-TRANS-FILE.
+           READ MULT-TRANS-FILE
+               AT END SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+       PROCESS-TRANS-FILE.
+           MOVE MULTTRAN-NUM1 TO WS_VARONE
+           MOVE MULTTRAN-NUM2 TO WS_VARTWO
+           COMPUTE WS-CHECK-PROD = WS_VARONE * WS_VARTWO
+           IF FUNCTION ABS(WS-CHECK-PROD) > 9999999.99
+               PERFORM WRITE-REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               COMPUTE WS-FIRSTMULTRES = (WS_VARONE * WS_VARTWO)
+               MULTIPLY WS_VARONE BY WS_VARTWO GIVING WS_SECMULTRES
+               IF WS-FIRSTMULTRES NOT = WS_SECMULTRES
+                   PERFORM WRITE-MISMATCH-RECORD
+               END-IF
+               PERFORM WRITE-RESULT-RECORD
+               PERFORM WRITE-MASTER-RECORD
+               ADD 1 TO WS-RESULT-COUNT
+           END-IF
+           ADD 1 TO WS-RECORD-COUNT
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-MOD
+               REMAINDER WS-CHECKPOINT-MOD
+           IF WS-CHECKPOINT-MOD = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM READ-TRANS-FILE.
+
+       WRITE-RESULT-RECORD.
+           MOVE WS_VARONE TO MULTOUT-NUM1
+           MOVE WS_VARTWO TO MULTOUT-NUM2
+           MOVE WS-FIRSTMULTRES TO MULTOUT-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTOUT-SECMULTRES
+           WRITE MULTOUT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS_VARONE TO MULTREJ-NUM1
+           MOVE WS_VARTWO TO MULTREJ-NUM2
+           WRITE MULTREJ-RECORD.
+
+       WRITE-MISMATCH-RECORD.
+           *> Reconciliation check between the COMPUTE and MULTIPLY
+           *> results (request 004) - carried forward from the
+           *> interactive program so a divergence isn't silently lost
+           *> in the higher-volume batch path.
+           MOVE WS_VARONE TO MULTMIS-VARONE
+           MOVE WS_VARTWO TO MULTMIS-VARTWO
+           MOVE WS-FIRSTMULTRES TO MULTMIS-FIRSTMULTRES
+           MOVE WS_SECMULTRES TO MULTMIS-SECMULTRES
+           WRITE MULTMIS-RECORD.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT MULT-CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO MULTCHK-LAST-RECORD-NUM
+           MOVE WS-RESULT-COUNT TO MULTCHK-LAST-RESULT-NUM
+           MOVE WS-REJECT-COUNT TO MULTCHK-LAST-REJECT-NUM
+           WRITE MULTCHK-RECORD
+           CLOSE MULT-CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           *> Job completed - reset the checkpoint so the next run
+           *> starts from record one instead of "resuming" past EOF.
+           OPEN OUTPUT MULT-CHECKPOINT-FILE
+           MOVE ZERO TO MULTCHK-LAST-RECORD-NUM
+           MOVE ZERO TO MULTCHK-LAST-RESULT-NUM
+           MOVE ZERO TO MULTCHK-LAST-REJECT-NUM
+           WRITE MULTCHK-RECORD
+           CLOSE MULT-CHECKPOINT-FILE.
+
+       CLOSE-FILES.
+           CLOSE MULT-TRANS-FILE
+           CLOSE MULT-RESULT-FILE
+           CLOSE MULT-REJECT-FILE
+           CLOSE MULT-MISMATCH-FILE
+           CLOSE MULT-MASTER-FILE.
+       END PROGRAM MULTBATCH.
